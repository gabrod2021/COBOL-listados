@@ -7,24 +7,118 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
              DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAEUSU ASSIGN TO "MAEUSU"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CL08-DNI OF FD-REG-MAEUSU
+               FILE STATUS IS WS-FS-MAEUSU.
+
+           SELECT TRANLOG ASSIGN TO "TRANLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANLOG.
+
+           SELECT AUDLOG ASSIGN TO "AUDLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDLOG.
+
+           SELECT RPTLIST ASSIGN TO "RPTLIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-RPTLIST.
+
+           SELECT CSVOUT ASSIGN TO "CSVOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CSVOUT.
       *----------------------------------------------------------------*
        DATA DIVISION.
       *----------------------------------------------------------------*
        FILE SECTION.
+       FD  MAEUSU
+           LABEL RECORDS ARE STANDARD.
+       01  FD-REG-MAEUSU.
+           COPY CL08UDET.
+
+       FD  TRANLOG
+           LABEL RECORDS ARE STANDARD.
+       01  FD-REG-TRANLOG.
+           COPY CL08TDET.
+
+       FD  AUDLOG
+           LABEL RECORDS ARE STANDARD.
+       01  FD-REG-AUDLOG.
+           COPY CL08ADET.
+
+       FD  RPTLIST
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS.
+       01  FD-REG-RPTLIST              PIC X(133).
+
+       FD  CSVOUT
+           LABEL RECORDS ARE STANDARD.
+       01  FD-REG-CSVOUT               PIC X(100).
+
        WORKING-STORAGE SECTION.
            01 WS-VAR-AUXILIARES.
-              05 WS-NOMBRE            PIC X(20) OCCURS 10 TIMES.
-              05 WS-APELLIDO          PIC X(20) OCCURS 10 TIMES.
-              05 WS-DNI               PIC 99.999.999 OCCURS 10 TIMES.
-              05 WS-ANO-NACIMIENTO    PIC 9(04) OCCURS 10 TIMES.
-              05 WS-EDAD              PIC 9(03) OCCURS 10 TIMES.
-              05 WS-MAYOR             PIC 99.999.999 VALUE ZERO.
+              05 WS-DETALLE           OCCURS 1 TO 500 TIMES
+                                       DEPENDING ON WS-CANT-USU.
+                 10 WS-NOMBRE            PIC X(20).
+                 10 WS-APELLIDO          PIC X(20).
+                 10 WS-DNI               PIC 9(08).
+                 10 WS-ANO-NACIMIENTO    PIC 9(04).
+                 10 WS-EDAD              PIC 9(03).
+                 10 WS-USUARIO-ALTA      PIC X(08).
+                 10 WS-FECHA-ALTA        PIC 9(08).
+                 10 WS-HORA-ALTA         PIC 9(06).
+              05 WS-MAYOR             PIC 9(08) VALUE ZERO.
               05 WS-MAY               PIC 9(03) VALUE ZERO.
+              05 WS-MENOR             PIC 9(08) VALUE ZERO.
+              05 WS-MEN               PIC 9(03) VALUE 999.
+
+           01 WS-DETALLE-TEMP.
+              05 WS-NOMBRE-T           PIC X(20).
+              05 WS-APELLIDO-T         PIC X(20).
+              05 WS-DNI-T              PIC 9(08).
+              05 WS-ANO-NACIMIENTO-T   PIC 9(04).
+              05 WS-EDAD-T             PIC 9(03).
+              05 WS-USUARIO-ALTA-T     PIC X(08).
+              05 WS-FECHA-ALTA-T       PIC 9(08).
+              05 WS-HORA-ALTA-T        PIC 9(06).
+
            01 WS-INGRESOS.
               02 WS-USUARIO             PIC X(01) VALUE SPACE.
-                 88  WS-USUARIO-SI                VALUE 'S'.
-                 88  WS-USUARIO-NO                VALUE 'N'.
-
+                 88  WS-USUARIO-SI                VALUE 'S' 's'.
+                 88  WS-USUARIO-NO                VALUE 'N' 'n'.
+              02 WS-OPCION-MODO         PIC 9(01) VALUE ZERO.
+                 88  WS-MODO-CARGA                VALUE 1.
+                 88  WS-MODO-MANTENIMIENTO        VALUE 2.
+                 88  WS-MODO-LISTADOS             VALUE 3.
+              02 WS-OPCION-ORDEN        PIC X(01) VALUE '0'.
+                 88  WS-ORDEN-APELLIDO            VALUE '1'.
+                 88  WS-ORDEN-EDAD                VALUE '2'.
+                 88  WS-ORDEN-DNI                 VALUE '3'.
+                 88  WS-ORDEN-NINGUNO             VALUE '0'.
+              02 WS-OPCION-LISTADO      PIC X(01) VALUE 'L'.
+                 88  WS-LISTADO-COMPLETO          VALUE 'L' 'l'.
+                 88  WS-LISTADO-CONSULTA          VALUE 'C' 'c'.
+              02 WS-OPCION-MANT         PIC X(01) VALUE SPACE.
+                 88  WS-MANT-ALTA                 VALUE 'A' 'a'.
+                 88  WS-MANT-CAMBIO               VALUE 'C' 'c'.
+                 88  WS-MANT-BAJA                 VALUE 'B' 'b'.
+                 88  WS-MANT-INQUIRY              VALUE 'I' 'i'.
+              02 WS-FIN-CARGA-SW        PIC X(01) VALUE 'N'.
+                 88  WS-FIN-CARGA                 VALUE 'S'.
+              02 WS-FIN-MANT-SW         PIC X(01) VALUE 'N'.
+                 88  WS-FIN-MANT                  VALUE 'S'.
+              02 WS-DNI-VALIDO-SW       PIC X(01) VALUE 'S'.
+                 88  WS-DNI-VALIDO                VALUE 'S'.
+                 88  WS-DNI-INVALIDO              VALUE 'N'.
+              02 WS-ANO-VALIDO-SW       PIC X(01) VALUE 'S'.
+                 88  WS-ANO-VALIDO                VALUE 'S'.
+                 88  WS-ANO-INVALIDO              VALUE 'N'.
+              02 WS-EXISTE-SW           PIC X(01) VALUE 'N'.
+                 88  WS-REGISTRO-EXISTE           VALUE 'S'.
 
            01 WS-TITULOS.
               05 WS-TIT-LINEA-1       PIC X(66).
@@ -48,17 +142,121 @@
                   05 FILLER           PIC X(03) VALUE SPACES.
                   05 WS-FILA-APELLIDO PIC X(20).
                   05 FILLER           PIC X(03) VALUE SPACES.
-                  05 WS-FILA-DNI      PIC X(10).
+                  05 WS-FILA-DNI      PIC 99.999.999.
                   05 FILLER           PIC X(03) VALUE SPACES.
                   05 WS-FILA-EDAD     PIC Z99.
                   05 FILLER           PIC X(03) VALUE SPACES.
 
-           77 WS-FECHA                PIC X(6).
-           77 WS-FECHA-AA             PIC 99.
-           77 WS-FECHA-AAAA           PIC 9999.
+           01 WS-DNI-ENTRADA-GRP.
+              05 WS-DNI-ENTRADA          PIC X(08).
+
+           01 WS-FECHA-NUM-GRP.
+              05 WS-FECHA-AAAA           PIC 9(04).
+              05 WS-FECHA-MM             PIC 9(02).
+              05 WS-FECHA-DD             PIC 9(02).
+           01 WS-FECHA-NUM REDEFINES WS-FECHA-NUM-GRP
+                                          PIC 9(08).
+
+           77 WS-HORA-RAW                PIC X(08).
+           77 WS-HORA-HHMMSS             PIC 9(06).
+
+           77 WS-INDICE                  PIC 9(04).
+           77 WS-CANT-USU                PIC 9(04).
+           77 WS-MAX-USUARIOS            PIC 9(04) COMP VALUE 500.
+           77 WS-ANO-MINIMO              PIC 9(04) COMP VALUE 1900.
+           77 WS-ANO-TEMP                PIC 9(04).
+           77 WS-DNI-NUM                 PIC 9(08).
+           77 WS-SUB-AUX                 PIC 9(04) COMP.
+           77 WS-SUB-AUX2                PIC 9(04) COMP.
+           77 WS-ACCION-AUDIT            PIC X(01).
+           77 WS-OPERADOR                PIC X(08) VALUE SPACES.
+
+           01 WS-RECHAZOS.
+              05 WS-CANT-RECHAZOS        PIC 9(04) COMP VALUE ZERO.
+              05 WS-RECH-FORMATO         PIC 9(04) COMP VALUE ZERO.
+              05 WS-RECH-DUPLICADO       PIC 9(04) COMP VALUE ZERO.
+              05 WS-RECH-ANO-INVALIDO    PIC 9(04) COMP VALUE ZERO.
+
+           01 WS-FRANJAS-VALORES.
+              05 FILLER.
+                 10 FILLER             PIC X(12) VALUE 'Menor a 18  '.
+                 10 FILLER             PIC 9(03) VALUE 000.
+                 10 FILLER             PIC 9(03) VALUE 017.
+              05 FILLER.
+                 10 FILLER             PIC X(12) VALUE '18 a 30     '.
+                 10 FILLER             PIC 9(03) VALUE 018.
+                 10 FILLER             PIC 9(03) VALUE 030.
+              05 FILLER.
+                 10 FILLER             PIC X(12) VALUE '31 a 50     '.
+                 10 FILLER             PIC 9(03) VALUE 031.
+                 10 FILLER             PIC 9(03) VALUE 050.
+              05 FILLER.
+                 10 FILLER             PIC X(12) VALUE '51 a 65     '.
+                 10 FILLER             PIC 9(03) VALUE 051.
+                 10 FILLER             PIC 9(03) VALUE 065.
+              05 FILLER.
+                 10 FILLER             PIC X(12) VALUE 'Mayor a 65  '.
+                 10 FILLER             PIC 9(03) VALUE 066.
+                 10 FILLER             PIC 9(03) VALUE 999.
+
+           01 WS-TABLA-FRANJAS REDEFINES WS-FRANJAS-VALORES.
+              05 WS-FRANJA OCCURS 5 TIMES.
+                 10 WS-FRANJA-DESC     PIC X(12).
+                 10 WS-FRANJA-MIN      PIC 9(03).
+                 10 WS-FRANJA-MAX      PIC 9(03).
+
+           01 WS-FRANJAS-CONTADORES.
+              05 WS-FRANJA-CANT OCCURS 5 TIMES
+                                PIC 9(04) COMP VALUE ZERO.
+
+           77 WS-FRANJA-PCT              PIC ZZ9,99.
+
+           01 WS-ESTADOS-ARCHIVO.
+              05 WS-FS-MAEUSU           PIC X(02) VALUE '00'.
+                 88 WS-FS-MAEUSU-OK              VALUE '00'.
+              05 WS-FS-TRANLOG          PIC X(02) VALUE '00'.
+                 88 WS-FS-TRANLOG-OK             VALUE '00'.
+                 88 WS-FS-TRANLOG-EOF            VALUE '10'.
+              05 WS-FS-AUDLOG           PIC X(02) VALUE '00'.
+                 88 WS-FS-AUDLOG-OK              VALUE '00'.
+              05 WS-FS-RPTLIST          PIC X(02) VALUE '00'.
+                 88 WS-FS-RPTLIST-OK             VALUE '00'.
+              05 WS-FS-CSVOUT           PIC X(02) VALUE '00'.
+                 88 WS-FS-CSVOUT-OK              VALUE '00'.
+
+           01 WS-REG-TRANLOG.
+              COPY CL08TDET.
+
+           01 WS-REG-AUDLOG.
+              COPY CL08ADET.
 
-           77 WS-INDICE               PIC 99 .
-           77 WS-CANT-USU             PIC 99 .
+           01 WS-LINEA-RPT                PIC X(133).
+           01 WS-LINEA-CSV                PIC X(100).
+
+           77 WS-NUM-PAGINA               PIC 9(04) COMP VALUE ZERO.
+           77 WS-TOT-PAGINAS              PIC 9(04) COMP VALUE ZERO.
+           77 WS-LINEAS-PAGINA            PIC 9(02) COMP VALUE 50.
+           77 WS-CONT-LINEAS              PIC 9(02) COMP VALUE ZERO.
+
+           01 WS-ENCAB-RPT.
+              05 FILLER                PIC X(01) VALUE SPACE.
+              05 FILLER                PIC X(20) VALUE
+                                               'LISTADO DE USUARIOS'.
+              05 FILLER                PIC X(03) VALUE SPACES.
+              05 FILLER                PIC X(07) VALUE 'FECHA: '.
+              05 WS-ENCAB-FECHA        PIC 9999/99/99.
+              05 FILLER                PIC X(05) VALUE SPACES.
+              05 FILLER                PIC X(08) VALUE 'PAGINA: '.
+              05 WS-ENCAB-PAGINA       PIC ZZZ9.
+              05 FILLER                PIC X(75) VALUE SPACES.
+
+           01 WS-PIE-RPT.
+              05 FILLER                PIC X(01) VALUE SPACE.
+              05 FILLER                PIC X(07) VALUE 'PAGINA '.
+              05 WS-PIE-PAGINA         PIC ZZZ9.
+              05 FILLER                PIC X(04) VALUE ' DE '.
+              05 WS-PIE-TOTAL          PIC ZZZ9.
+              05 FILLER                PIC X(113) VALUE SPACES.
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
@@ -66,34 +264,224 @@
            PERFORM 0000-INICIAR-PROGRAMA
               THRU 0000-INICIAR-PROGRAMA-EXIT.
 
-           PERFORM 2000-PROCESAR-PROGRAMA
-              THRU 2000-PROCESAR-PROGRAMA-EXIT WITH TEST BEFORE
-             UNTIL WS-INDICE > 10.
+           EVALUATE TRUE
+               WHEN WS-MODO-CARGA
+                   PERFORM 1000-RESTABLECER-SESION
+                      THRU 1000-RESTABLECER-SESION-EXIT
+                   PERFORM 2000-PROCESAR-PROGRAMA
+                      THRU 2000-PROCESAR-PROGRAMA-EXIT WITH TEST BEFORE
+                     UNTIL WS-INDICE > WS-MAX-USUARIOS
+                        OR WS-FIN-CARGA
+                   PERFORM 1400-CERRAR-TRANLOG
+                      THRU 1400-CERRAR-TRANLOG-EXIT
+                   PERFORM 3000-FINALIZAR-PROGRAMA
+                      THRU 3000-FINALIZAR-PROGRAMA-EXIT
+               WHEN WS-MODO-MANTENIMIENTO
+                   PERFORM 4000-MANTENIMIENTO
+                      THRU 4000-MANTENIMIENTO-EXIT WITH TEST BEFORE
+                     UNTIL WS-FIN-MANT
+               WHEN WS-MODO-LISTADOS
+                   PERFORM 5000-CARGAR-MAESTRO
+                      THRU 5000-CARGAR-MAESTRO-EXIT
+                   PERFORM 3000-FINALIZAR-PROGRAMA
+                      THRU 3000-FINALIZAR-PROGRAMA-EXIT
+               WHEN OTHER
+                   DISPLAY "Opcion invalida, no se realizo ninguna "
+                           "accion."
+           END-EVALUATE.
 
-           PERFORM 3000-FINALIZAR-PROGRAMA
-              THRU 3000-FINALIZAR-PROGRAMA-EXIT.
+           PERFORM 9000-CERRAR-ARCHIVOS
+              THRU 9000-CERRAR-ARCHIVOS-EXIT.
 
            STOP RUN.
       *----------------------------------------------------------------*
        0000-INICIAR-PROGRAMA.
 
-           INITIALIZE WS-VAR-AUXILIARES.
+           MOVE ZERO   TO WS-CANT-USU.
+           MOVE 1      TO WS-INDICE.
+           MOVE ZERO   TO WS-MAY.
+           MOVE ZERO   TO WS-MAYOR.
+           MOVE 999    TO WS-MEN.
+           MOVE ZERO   TO WS-MENOR.
+           MOVE 'N'    TO WS-FIN-CARGA-SW.
+           MOVE 'N'    TO WS-FIN-MANT-SW.
+           MOVE '0'    TO WS-OPCION-ORDEN.
 
            MOVE ALL '+-'    TO WS-TIT-LINEA-1.
 
-           MOVE 1           TO WS-INDICE.
+           ACCEPT WS-FECHA-NUM-GRP FROM DATE YYYYMMDD.
+
+           ACCEPT WS-HORA-RAW FROM TIME.
+           MOVE WS-HORA-RAW(1:6) TO WS-HORA-HHMMSS.
+
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT-VALUE.
+
+           PERFORM 9100-ABRIR-MAESTRO
+              THRU 9100-ABRIR-MAESTRO-EXIT.
 
+           PERFORM 9200-ABRIR-AUDITORIA
+              THRU 9200-ABRIR-AUDITORIA-EXIT.
 
-           ACCEPT WS-FECHA FROM DATE.
-           MOVE WS-FECHA(1:2) TO WS-FECHA-AA.
-           COMPUTE WS-FECHA-AAAA = 2000 + WS-FECHA-AA.
+           DISPLAY WS-TIT-LINEA-1.
+           DISPLAY "Sistema de gestion de usuarios - CL08EJ02".
+           DISPLAY "  1 - Carga de usuarios".
+           DISPLAY "  2 - Mantenimiento (alta/cambio/baja/consulta)".
+           DISPLAY "  3 - Listados".
+           DISPLAY "Seleccione una opcion:".
+           ACCEPT WS-OPCION-MODO.
 
        0000-INICIAR-PROGRAMA-EXIT.
 
            EXIT.
       *----------------------------------------------------------------*
+       1000-RESTABLECER-SESION.
+
+           MOVE ZERO TO WS-CANT-USU.
+
+           OPEN INPUT TRANLOG.
+           IF WS-FS-TRANLOG-OK
+               PERFORM 1100-LEER-TRANLOG
+                  THRU 1100-LEER-TRANLOG-EXIT WITH TEST BEFORE
+                 UNTIL WS-FS-TRANLOG-EOF
+               CLOSE TRANLOG
+               IF WS-CANT-USU > ZERO
+                   DISPLAY "Se recuperaron " WS-CANT-USU
+                           " registros de una carga anterior."
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-CANT-USU GIVING WS-INDICE.
+
+           OPEN EXTEND TRANLOG.
+           IF NOT WS-FS-TRANLOG-OK
+               OPEN OUTPUT TRANLOG
+           END-IF.
+
+       1000-RESTABLECER-SESION-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-LEER-TRANLOG.
+
+           READ TRANLOG NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+
+           IF NOT WS-FS-TRANLOG-EOF
+               ADD 1 TO WS-CANT-USU
+               MOVE CL08T-NOMBRE OF FD-REG-TRANLOG
+                                        TO WS-NOMBRE(WS-CANT-USU)
+               MOVE CL08T-APELLIDO OF FD-REG-TRANLOG
+                                        TO WS-APELLIDO(WS-CANT-USU)
+               MOVE CL08T-DNI OF FD-REG-TRANLOG
+                                        TO WS-DNI(WS-CANT-USU)
+               MOVE CL08T-ANO-NACIMIENTO OF FD-REG-TRANLOG
+                                   TO WS-ANO-NACIMIENTO(WS-CANT-USU)
+               MOVE CL08T-EDAD OF FD-REG-TRANLOG
+                                        TO WS-EDAD(WS-CANT-USU)
+               MOVE CL08T-USUARIO OF FD-REG-TRANLOG
+                                        TO WS-USUARIO-ALTA(WS-CANT-USU)
+               MOVE CL08T-FECHA OF FD-REG-TRANLOG
+                                        TO WS-FECHA-ALTA(WS-CANT-USU)
+               MOVE CL08T-HORA OF FD-REG-TRANLOG
+                                        TO WS-HORA-ALTA(WS-CANT-USU)
+               IF WS-EDAD(WS-CANT-USU) > WS-MAY
+                   MOVE WS-EDAD(WS-CANT-USU) TO WS-MAY
+                   MOVE WS-DNI(WS-CANT-USU)  TO WS-MAYOR
+               END-IF
+               IF WS-EDAD(WS-CANT-USU) < WS-MEN
+                   MOVE WS-EDAD(WS-CANT-USU) TO WS-MEN
+                   MOVE WS-DNI(WS-CANT-USU)  TO WS-MENOR
+               END-IF
+           END-IF.
+
+       1100-LEER-TRANLOG-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       1200-GRABAR-TRANSACCION.
+
+           MOVE 'A'                           TO CL08T-ACCION
+                                                  OF WS-REG-TRANLOG.
+           MOVE WS-DNI(WS-INDICE)             TO CL08T-DNI
+                                                  OF WS-REG-TRANLOG.
+           MOVE WS-NOMBRE(WS-INDICE)          TO CL08T-NOMBRE
+                                                  OF WS-REG-TRANLOG.
+           MOVE WS-APELLIDO(WS-INDICE)        TO CL08T-APELLIDO
+                                                  OF WS-REG-TRANLOG.
+           MOVE WS-ANO-NACIMIENTO(WS-INDICE)  TO CL08T-ANO-NACIMIENTO
+                                                  OF WS-REG-TRANLOG.
+           MOVE WS-EDAD(WS-INDICE)            TO CL08T-EDAD
+                                                  OF WS-REG-TRANLOG.
+           MOVE WS-OPERADOR                   TO CL08T-USUARIO
+                                                  OF WS-REG-TRANLOG.
+           MOVE WS-FECHA-NUM                  TO CL08T-FECHA
+                                                  OF WS-REG-TRANLOG.
+           MOVE WS-HORA-HHMMSS                TO CL08T-HORA
+                                                  OF WS-REG-TRANLOG.
+
+           WRITE FD-REG-TRANLOG FROM WS-REG-TRANLOG.
+
+       1200-GRABAR-TRANSACCION-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       1300-GRABAR-MAESTRO.
+
+           MOVE WS-DNI(WS-INDICE)             TO CL08-DNI
+                                                  OF FD-REG-MAEUSU.
+           MOVE WS-NOMBRE(WS-INDICE)          TO CL08-NOMBRE
+                                                  OF FD-REG-MAEUSU.
+           MOVE WS-APELLIDO(WS-INDICE)        TO CL08-APELLIDO
+                                                  OF FD-REG-MAEUSU.
+           MOVE WS-ANO-NACIMIENTO(WS-INDICE)  TO CL08-ANO-NACIMIENTO
+                                                  OF FD-REG-MAEUSU.
+           MOVE WS-EDAD(WS-INDICE)            TO CL08-EDAD
+                                                  OF FD-REG-MAEUSU.
+           MOVE WS-OPERADOR                   TO CL08-USUARIO-ALTA
+                                                  OF FD-REG-MAEUSU.
+           MOVE WS-FECHA-NUM                  TO CL08-FECHA-ALTA
+                                                  OF FD-REG-MAEUSU.
+           MOVE WS-HORA-HHMMSS                TO CL08-HORA-ALTA
+                                                  OF FD-REG-MAEUSU.
+           MOVE SPACES                        TO CL08-USUARIO-MOD
+                                                  OF FD-REG-MAEUSU.
+           MOVE ZERO                          TO CL08-FECHA-MOD
+                                                  OF FD-REG-MAEUSU
+                                                  CL08-HORA-MOD
+                                                  OF FD-REG-MAEUSU.
+
+           WRITE FD-REG-MAEUSU
+               INVALID KEY
+                   DISPLAY "Aviso: el DNI " WS-DNI(WS-INDICE)
+                           " ya existe en el maestro, no se duplico."
+               NOT INVALID KEY
+                   MOVE 'A' TO WS-ACCION-AUDIT
+                   MOVE WS-DNI(WS-INDICE) TO WS-DNI-NUM
+                   PERFORM 6100-GRABAR-AUDITORIA
+                      THRU 6100-GRABAR-AUDITORIA-EXIT
+           END-WRITE.
+
+       1300-GRABAR-MAESTRO-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       1400-CERRAR-TRANLOG.
+
+           CLOSE TRANLOG.
+
+           OPEN OUTPUT TRANLOG.
+           CLOSE TRANLOG.
+
+       1400-CERRAR-TRANLOG-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
        2000-PROCESAR-PROGRAMA.
 
+           MOVE WS-INDICE TO WS-CANT-USU.
 
            DISPLAY "Ingresa nombre de usuario " WS-INDICE ":".
                ACCEPT WS-NOMBRE(WS-INDICE).
@@ -101,93 +489,954 @@
            DISPLAY "Ingresa Apellido de usuario " WS-INDICE ":".
                ACCEPT WS-APELLIDO(WS-INDICE).
 
-           DISPLAY "Ingresa DNI de usuario " WS-INDICE ":".
-               ACCEPT WS-DNI(WS-INDICE).
+           PERFORM 2100-CAPTURAR-DNI-VALIDO
+              THRU 2100-CAPTURAR-DNI-VALIDO-EXIT.
+
+           PERFORM 2130-CAPTURAR-ANO-VALIDO
+              THRU 2130-CAPTURAR-ANO-VALIDO-EXIT.
+
+           MOVE WS-ANO-TEMP TO WS-ANO-NACIMIENTO(WS-INDICE).
+
+           COMPUTE WS-EDAD(WS-INDICE) =
+                  WS-FECHA-AAAA - WS-ANO-NACIMIENTO(WS-INDICE).
+
+           MOVE WS-OPERADOR    TO WS-USUARIO-ALTA(WS-INDICE).
+           MOVE WS-FECHA-NUM   TO WS-FECHA-ALTA(WS-INDICE).
+           MOVE WS-HORA-HHMMSS TO WS-HORA-ALTA(WS-INDICE).
 
-           DISPLAY "Ingresa Año de nacimiento de usuario "WS-INDICE ":".
-               ACCEPT WS-ANO-NACIMIENTO(WS-INDICE).
+           IF WS-EDAD(WS-INDICE) > WS-MAY
+               MOVE  WS-EDAD(WS-INDICE) TO WS-MAY
+               MOVE WS-DNI(WS-INDICE)   TO WS-MAYOR
+           END-IF.
+
+           IF WS-EDAD(WS-INDICE) < WS-MEN
+               MOVE WS-EDAD(WS-INDICE) TO WS-MEN
+               MOVE WS-DNI(WS-INDICE)  TO WS-MENOR
+           END-IF.
+
+           PERFORM 1200-GRABAR-TRANSACCION
+              THRU 1200-GRABAR-TRANSACCION-EXIT.
+
+           PERFORM 1300-GRABAR-MAESTRO
+              THRU 1300-GRABAR-MAESTRO-EXIT.
+
+           ADD 1 TO WS-INDICE.
 
+           DISPLAY "Quiere ingresar otro usuario?(S/N)".
+           ACCEPT WS-USUARIO.
+           IF WS-USUARIO-NO
+               SET WS-FIN-CARGA TO TRUE
+           END-IF.
+
+           IF WS-INDICE > WS-MAX-USUARIOS
+               DISPLAY "Se alcanzo el maximo de usuarios admitido ("
+                       WS-MAX-USUARIOS ")."
+               SET WS-FIN-CARGA TO TRUE
+           END-IF.
 
-                COMPUTE WS-EDAD(WS-INDICE) =
-                       WS-FECHA-AAAA - WS-ANO-NACIMIENTO(WS-INDICE).
+           IF WS-FIN-CARGA
+               DISPLAY "Como desea ordenar el listado final?"
+               DISPLAY
+                  "  1-Apellido  2-Edad(mayor a menor)  3-DNI  0-Sin"
+               ACCEPT WS-OPCION-ORDEN
+           END-IF.
 
-                IF WS-EDAD(WS-INDICE) > WS-MAY THEN
-                    MOVE  WS-EDAD(WS-INDICE) TO WS-MAY
-                    MOVE WS-DNI(WS-INDICE) TO WS-MAYOR.
+           DISPLAY WS-TIT-LINEA-1.
 
+       2000-PROCESAR-PROGRAMA-EXIT.
 
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-CAPTURAR-DNI-VALIDO.
+
+           MOVE 'N' TO WS-DNI-VALIDO-SW.
+
+           PERFORM 2110-PEDIR-Y-VALIDAR-DNI
+              THRU 2110-PEDIR-Y-VALIDAR-DNI-EXIT WITH TEST BEFORE
+             UNTIL WS-DNI-VALIDO.
+
+       2100-CAPTURAR-DNI-VALIDO-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       2110-PEDIR-Y-VALIDAR-DNI.
+
+           DISPLAY "Ingresa DNI de usuario " WS-INDICE
+                   " (8 digitos numericos):".
+           ACCEPT WS-DNI-ENTRADA.
+
+           PERFORM 2111-VALIDAR-FORMATO-DNI
+              THRU 2111-VALIDAR-FORMATO-DNI-EXIT.
+
+           IF WS-DNI-VALIDO
+               PERFORM 2112-VALIDAR-DNI-DUPLICADO
+                  THRU 2112-VALIDAR-DNI-DUPLICADO-EXIT
+           END-IF.
 
-                    ADD 1                      TO WS-INDICE.
-                    ADD 1                      TO WS-CANT-USU.
+           IF WS-DNI-VALIDO
+               MOVE WS-DNI-NUM TO WS-DNI(WS-INDICE)
+           END-IF.
 
+       2110-PEDIR-Y-VALIDAR-DNI-EXIT.
 
+           EXIT.
+      *----------------------------------------------------------------*
+       2111-VALIDAR-FORMATO-DNI.
 
+           MOVE 'S' TO WS-DNI-VALIDO-SW.
 
-           DISPLAY "Quiere ingresar otro usuario?(S/N)"
-           IF WS-CANT-USU EQUAL 10 THEN
-            ADD 1 TO WS-CANT-USU
-             PERFORM 3000-FINALIZAR-PROGRAMA
-             THRU 3000-FINALIZAR-PROGRAMA-EXIT
-             STOP RUN
+           IF WS-DNI-ENTRADA IS NOT NUMERIC
+               MOVE 'N' TO WS-DNI-VALIDO-SW
+               ADD 1 TO WS-CANT-RECHAZOS
+               ADD 1 TO WS-RECH-FORMATO
+               DISPLAY "DNI invalido: debe ingresar 8 digitos "
+                       "numericos."
            ELSE
-             ACCEPT WS-USUARIO
+               IF WS-DNI-ENTRADA = ZERO
+                   MOVE 'N' TO WS-DNI-VALIDO-SW
+                   ADD 1 TO WS-CANT-RECHAZOS
+                   ADD 1 TO WS-RECH-FORMATO
+                   DISPLAY "DNI invalido: no puede ser cero."
+               ELSE
+                   MOVE WS-DNI-ENTRADA TO WS-DNI-NUM
+               END-IF
            END-IF.
-           IF WS-USUARIO EQUAL 'N' OR 'n' THEN
-             ADD 1 TO WS-CANT-USU
-             PERFORM 3000-FINALIZAR-PROGRAMA
-             THRU 3000-FINALIZAR-PROGRAMA-EXIT
-             STOP RUN.
 
+       2111-VALIDAR-FORMATO-DNI-EXIT.
 
+           EXIT.
+      *----------------------------------------------------------------*
+       2112-VALIDAR-DNI-DUPLICADO.
 
-           DISPLAY WS-TIT-LINEA-1.
+           MOVE 'S' TO WS-DNI-VALIDO-SW.
 
-           2000-PROCESAR-PROGRAMA-EXIT.
+           IF WS-INDICE > 1
+               MOVE 1 TO WS-SUB-AUX
+               PERFORM 2113-COMPARAR-DNI-TABLA
+                  THRU 2113-COMPARAR-DNI-TABLA-EXIT WITH TEST BEFORE
+                 UNTIL WS-SUB-AUX >= WS-INDICE OR WS-DNI-INVALIDO
+           END-IF.
+
+           IF WS-DNI-VALIDO
+               PERFORM 2114-COMPARAR-DNI-MAESTRO
+                  THRU 2114-COMPARAR-DNI-MAESTRO-EXIT
+           END-IF.
+
+       2112-VALIDAR-DNI-DUPLICADO-EXIT.
 
            EXIT.
+      *----------------------------------------------------------------*
+       2113-COMPARAR-DNI-TABLA.
+
+           IF WS-DNI-NUM = WS-DNI(WS-SUB-AUX)
+               MOVE 'N' TO WS-DNI-VALIDO-SW
+               ADD 1 TO WS-CANT-RECHAZOS
+               ADD 1 TO WS-RECH-DUPLICADO
+               DISPLAY "DNI duplicado: ya fue ingresado para otro "
+                       "usuario."
+           END-IF.
+
+           ADD 1 TO WS-SUB-AUX.
+
+       2113-COMPARAR-DNI-TABLA-EXIT.
 
+           EXIT.
       *----------------------------------------------------------------*
-       3000-FINALIZAR-PROGRAMA.
+       2114-COMPARAR-DNI-MAESTRO.
 
+           MOVE WS-DNI-NUM TO CL08-DNI OF FD-REG-MAEUSU.
+           READ MAEUSU
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-DNI-VALIDO-SW
+                   ADD 1 TO WS-CANT-RECHAZOS
+                   ADD 1 TO WS-RECH-DUPLICADO
+                   DISPLAY "DNI duplicado: ya existe en el maestro "
+                           "de usuarios."
+           END-READ.
 
-           DISPLAY WS-TIT-LINEA-1
+       2114-COMPARAR-DNI-MAESTRO-EXIT.
 
-           DISPLAY WS-TITULO
+           EXIT.
+      *----------------------------------------------------------------*
+       2130-CAPTURAR-ANO-VALIDO.
 
-           DISPLAY WS-TIT-LINEA-1
+           MOVE 'N' TO WS-ANO-VALIDO-SW.
 
+           PERFORM 2131-PEDIR-Y-VALIDAR-ANO
+              THRU 2131-PEDIR-Y-VALIDAR-ANO-EXIT WITH TEST BEFORE
+             UNTIL WS-ANO-VALIDO.
 
+       2130-CAPTURAR-ANO-VALIDO-EXIT.
 
-           MOVE 1                            TO WS-INDICE.
+           EXIT.
+      *----------------------------------------------------------------*
+       2131-PEDIR-Y-VALIDAR-ANO.
 
+           DISPLAY "Ingresa Año de nacimiento de usuario " WS-INDICE
+                   ":".
+           ACCEPT WS-ANO-TEMP.
 
+           MOVE 'S' TO WS-ANO-VALIDO-SW.
 
-                 PERFORM 3100-MOSTAR-FILA-DATOS
-                 THRU 3100-MOSTAR-FILA-DATOS-EXIT
-                 UNTIL WS-INDICE > WS-CANT-USU - 1.
+           IF WS-ANO-TEMP IS NOT NUMERIC
+               MOVE 'N' TO WS-ANO-VALIDO-SW
+               DISPLAY "Año invalido: ingrese 4 digitos numericos."
+           ELSE
+               IF WS-ANO-TEMP < WS-ANO-MINIMO
+                  OR WS-ANO-TEMP > WS-FECHA-AAAA
+                   MOVE 'N' TO WS-ANO-VALIDO-SW
+                   ADD 1 TO WS-CANT-RECHAZOS
+                   ADD 1 TO WS-RECH-ANO-INVALIDO
+                   DISPLAY "Año de nacimiento fuera de rango (1900-"
+                           WS-FECHA-AAAA ")."
+               END-IF
+           END-IF.
 
+       2131-PEDIR-Y-VALIDAR-ANO-EXIT.
 
-           SUBTRACT 1 FROM WS-CANT-USU.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-FINALIZAR-PROGRAMA.
+
+           IF WS-CANT-USU = ZERO
+               DISPLAY "No hay usuarios cargados para listar."
+               GO TO 3000-FINALIZAR-PROGRAMA-EXIT
+           END-IF.
+
+           IF WS-MODO-LISTADOS
+               DISPLAY "Como desea ordenar el listado?"
+               DISPLAY
+                  "  1-Apellido  2-Edad(mayor a menor)  3-DNI  0-Sin"
+               ACCEPT WS-OPCION-ORDEN
+           END-IF.
+
+           IF NOT WS-ORDEN-NINGUNO
+               PERFORM 3050-ORDENAR-TABLA
+                  THRU 3050-ORDENAR-TABLA-EXIT
+           END-IF.
+
+           DISPLAY "Listado completo o consulta puntual por DNI? "
+                   "(L/C)".
+           ACCEPT WS-OPCION-LISTADO.
+
+           IF WS-LISTADO-CONSULTA
+               PERFORM 3200-BUSCAR-POR-DNI
+                  THRU 3200-BUSCAR-POR-DNI-EXIT
+           ELSE
+               PERFORM 7000-ABRIR-SALIDAS
+                  THRU 7000-ABRIR-SALIDAS-EXIT
+
+               DISPLAY WS-TIT-LINEA-1
+               DISPLAY WS-TITULO
+               DISPLAY WS-TIT-LINEA-1
 
-           DISPLAY "Total de usuarios ingresados: " WS-CANT-USU .
-           DISPLAY "La mayor edad ingresada es: " WS-MAY .
-           DISPLAY "y corresponde al dni: " WS-MAYOR.
+               PERFORM 7100-ENCABEZADO-RPT
+                  THRU 7100-ENCABEZADO-RPT-EXIT
+               PERFORM 8100-ESCRIBIR-ENCABEZADO-CSV
+                  THRU 8100-ESCRIBIR-ENCABEZADO-CSV-EXIT
+
+               MOVE 1 TO WS-INDICE
+               PERFORM 3100-MOSTAR-FILA-DATOS
+                  THRU 3100-MOSTAR-FILA-DATOS-EXIT WITH TEST BEFORE
+                 UNTIL WS-INDICE > WS-CANT-USU
+
+               PERFORM 7200-PIE-RPT
+                  THRU 7200-PIE-RPT-EXIT
+
+               DISPLAY "Total de usuarios ingresados: " WS-CANT-USU
+               DISPLAY "La mayor edad ingresada es: " WS-MAY
+                       " y corresponde al DNI: " WS-MAYOR
+               DISPLAY "La menor edad ingresada es: " WS-MEN
+                       " y corresponde al DNI: " WS-MENOR
+
+               PERFORM 3300-RESUMEN-FRANJAS
+                  THRU 3300-RESUMEN-FRANJAS-EXIT
+               PERFORM 3400-REPORTE-RECHAZOS
+                  THRU 3400-REPORTE-RECHAZOS-EXIT
+
+               PERFORM 7900-CERRAR-SALIDAS
+                  THRU 7900-CERRAR-SALIDAS-EXIT
+           END-IF.
 
        3000-FINALIZAR-PROGRAMA-EXIT.
            EXIT.
       *----------------------------------------------------------------*
+       3050-ORDENAR-TABLA.
+
+           IF WS-CANT-USU > 1
+               MOVE 1 TO WS-SUB-AUX
+               PERFORM 3051-PASADA-ORDEN
+                  THRU 3051-PASADA-ORDEN-EXIT WITH TEST BEFORE
+                 UNTIL WS-SUB-AUX >= WS-CANT-USU
+           END-IF.
+
+       3050-ORDENAR-TABLA-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       3051-PASADA-ORDEN.
+
+           MOVE 1 TO WS-SUB-AUX2.
+           PERFORM 3052-COMPARAR-Y-SWAP
+              THRU 3052-COMPARAR-Y-SWAP-EXIT WITH TEST BEFORE
+             UNTIL WS-SUB-AUX2 >= WS-CANT-USU - WS-SUB-AUX + 1.
+
+           ADD 1 TO WS-SUB-AUX.
+
+       3051-PASADA-ORDEN-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       3052-COMPARAR-Y-SWAP.
+
+           EVALUATE TRUE
+               WHEN WS-ORDEN-APELLIDO
+                   IF WS-APELLIDO(WS-SUB-AUX2) >
+                      WS-APELLIDO(WS-SUB-AUX2 + 1)
+                       PERFORM 3053-INTERCAMBIAR-FILAS
+                          THRU 3053-INTERCAMBIAR-FILAS-EXIT
+                   END-IF
+               WHEN WS-ORDEN-EDAD
+                   IF WS-EDAD(WS-SUB-AUX2) <
+                      WS-EDAD(WS-SUB-AUX2 + 1)
+                       PERFORM 3053-INTERCAMBIAR-FILAS
+                          THRU 3053-INTERCAMBIAR-FILAS-EXIT
+                   END-IF
+               WHEN WS-ORDEN-DNI
+                   IF WS-DNI(WS-SUB-AUX2) >
+                      WS-DNI(WS-SUB-AUX2 + 1)
+                       PERFORM 3053-INTERCAMBIAR-FILAS
+                          THRU 3053-INTERCAMBIAR-FILAS-EXIT
+                   END-IF
+           END-EVALUATE.
+
+           ADD 1 TO WS-SUB-AUX2.
+
+       3052-COMPARAR-Y-SWAP-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       3053-INTERCAMBIAR-FILAS.
+
+           MOVE WS-DETALLE(WS-SUB-AUX2)     TO WS-DETALLE-TEMP.
+           MOVE WS-DETALLE(WS-SUB-AUX2 + 1) TO WS-DETALLE(WS-SUB-AUX2).
+           MOVE WS-DETALLE-TEMP             TO
+                                        WS-DETALLE(WS-SUB-AUX2 + 1).
+
+       3053-INTERCAMBIAR-FILAS-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
        3100-MOSTAR-FILA-DATOS.
 
+           PERFORM 3110-ARMAR-FILA
+              THRU 3110-ARMAR-FILA-EXIT.
+
+           DISPLAY WS-FILA.
+
+           PERFORM 7150-ESCRIBIR-DETALLE-RPT
+              THRU 7150-ESCRIBIR-DETALLE-RPT-EXIT.
+           PERFORM 8200-ESCRIBIR-DETALLE-CSV
+              THRU 8200-ESCRIBIR-DETALLE-CSV-EXIT.
+
+            ADD 1                       TO WS-INDICE.
+
+       3100-MOSTAR-FILA-DATOS-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       3110-ARMAR-FILA.
+
            MOVE WS-NOMBRE(WS-INDICE)   TO WS-FILA-NOMBRE.
            MOVE WS-APELLIDO(WS-INDICE) TO WS-FILA-APELLIDO.
            MOVE WS-DNI(WS-INDICE)      TO WS-FILA-DNI.
            MOVE WS-EDAD(WS-INDICE)     TO WS-FILA-EDAD.
 
-           DISPLAY WS-FILA.
+       3110-ARMAR-FILA-EXIT.
 
-            ADD 1                       TO WS-INDICE.
+           EXIT.
+      *----------------------------------------------------------------*
+       3200-BUSCAR-POR-DNI.
 
-       3100-MOSTAR-FILA-DATOS-EXIT.
+           DISPLAY "Ingrese el DNI a consultar (8 digitos):".
+           ACCEPT WS-DNI-ENTRADA.
+
+           MOVE 'N' TO WS-EXISTE-SW.
+
+           IF WS-DNI-ENTRADA IS NUMERIC
+               MOVE WS-DNI-ENTRADA TO WS-DNI-NUM
+               MOVE 1 TO WS-SUB-AUX
+               PERFORM 3210-BUSCAR-EN-TABLA
+                  THRU 3210-BUSCAR-EN-TABLA-EXIT WITH TEST BEFORE
+                 UNTIL WS-SUB-AUX > WS-CANT-USU OR WS-REGISTRO-EXISTE
+           ELSE
+               DISPLAY "DNI ingresado con formato invalido."
+           END-IF.
+
+           IF WS-REGISTRO-EXISTE
+               DISPLAY WS-TIT-LINEA-1
+               DISPLAY WS-TITULO
+               DISPLAY WS-TIT-LINEA-1
+               PERFORM 3110-ARMAR-FILA
+                  THRU 3110-ARMAR-FILA-EXIT
+               DISPLAY WS-FILA
+           ELSE
+               DISPLAY "No se encontro ningun usuario con ese DNI "
+                       "en el listado."
+           END-IF.
+
+       3200-BUSCAR-POR-DNI-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       3210-BUSCAR-EN-TABLA.
+
+           IF WS-DNI-NUM = WS-DNI(WS-SUB-AUX)
+               SET WS-REGISTRO-EXISTE TO TRUE
+               MOVE WS-SUB-AUX TO WS-INDICE
+           ELSE
+               ADD 1 TO WS-SUB-AUX
+           END-IF.
+
+       3210-BUSCAR-EN-TABLA-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       3300-RESUMEN-FRANJAS.
+
+           MOVE ZERO TO WS-FRANJA-CANT(1) WS-FRANJA-CANT(2)
+                        WS-FRANJA-CANT(3) WS-FRANJA-CANT(4)
+                        WS-FRANJA-CANT(5).
+
+           MOVE 1 TO WS-INDICE.
+           PERFORM 3310-CLASIFICAR-EDAD
+              THRU 3310-CLASIFICAR-EDAD-EXIT WITH TEST BEFORE
+             UNTIL WS-INDICE > WS-CANT-USU.
+
+           DISPLAY " ".
+           DISPLAY "Resumen por franja etaria:".
+
+           MOVE 1 TO WS-SUB-AUX.
+           PERFORM 3320-MOSTRAR-FRANJA
+              THRU 3320-MOSTRAR-FRANJA-EXIT WITH TEST BEFORE
+             UNTIL WS-SUB-AUX > 5.
+
+       3300-RESUMEN-FRANJAS-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       3310-CLASIFICAR-EDAD.
+
+           MOVE 1 TO WS-SUB-AUX.
+           PERFORM 3311-VERIFICAR-FRANJA
+              THRU 3311-VERIFICAR-FRANJA-EXIT WITH TEST BEFORE
+             UNTIL WS-SUB-AUX > 5.
+
+           ADD 1 TO WS-INDICE.
+
+       3310-CLASIFICAR-EDAD-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       3311-VERIFICAR-FRANJA.
+
+           IF WS-EDAD(WS-INDICE) >= WS-FRANJA-MIN(WS-SUB-AUX)
+              AND WS-EDAD(WS-INDICE) <= WS-FRANJA-MAX(WS-SUB-AUX)
+               ADD 1 TO WS-FRANJA-CANT(WS-SUB-AUX)
+           END-IF.
+
+           ADD 1 TO WS-SUB-AUX.
+
+       3311-VERIFICAR-FRANJA-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       3320-MOSTRAR-FRANJA.
+
+           COMPUTE WS-FRANJA-PCT ROUNDED =
+                   (WS-FRANJA-CANT(WS-SUB-AUX) * 100) / WS-CANT-USU.
+
+           DISPLAY "  " WS-FRANJA-DESC(WS-SUB-AUX) ": "
+                   WS-FRANJA-CANT(WS-SUB-AUX) " usuario(s) ("
+                   WS-FRANJA-PCT "%)".
+
+           ADD 1 TO WS-SUB-AUX.
+
+       3320-MOSTRAR-FRANJA-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       3400-REPORTE-RECHAZOS.
+
+           DISPLAY " ".
+           DISPLAY "Reporte de entradas rechazadas durante la carga:".
+           DISPLAY "  Total de rechazos .........: " WS-CANT-RECHAZOS.
+           DISPLAY "  Por formato invalido .......: " WS-RECH-FORMATO.
+           DISPLAY "  Por DNI duplicado ..........: "
+                   WS-RECH-DUPLICADO.
+           DISPLAY "  Por año de nacimiento invalido: "
+                   WS-RECH-ANO-INVALIDO.
+
+       3400-REPORTE-RECHAZOS-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       4000-MANTENIMIENTO.
+
+           DISPLAY WS-TIT-LINEA-1.
+           DISPLAY "Operacion (A-Alta  C-Cambio  B-Baja  I-Consulta):".
+           ACCEPT WS-OPCION-MANT.
+
+           EVALUATE TRUE
+               WHEN WS-MANT-ALTA
+                   PERFORM 4100-ALTA-USUARIO
+                      THRU 4100-ALTA-USUARIO-EXIT
+               WHEN WS-MANT-CAMBIO
+                   PERFORM 4200-CAMBIO-USUARIO
+                      THRU 4200-CAMBIO-USUARIO-EXIT
+               WHEN WS-MANT-BAJA
+                   PERFORM 4300-BAJA-USUARIO
+                      THRU 4300-BAJA-USUARIO-EXIT
+               WHEN WS-MANT-INQUIRY
+                   PERFORM 4400-CONSULTA-USUARIO
+                      THRU 4400-CONSULTA-USUARIO-EXIT
+               WHEN OTHER
+                   DISPLAY "Operacion invalida."
+           END-EVALUATE.
+
+           DISPLAY "Desea realizar otra operacion de mantenimiento? "
+                   "(S/N)".
+           ACCEPT WS-USUARIO.
+           IF WS-USUARIO-NO
+               SET WS-FIN-MANT TO TRUE
+           END-IF.
+
+       4000-MANTENIMIENTO-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       4100-ALTA-USUARIO.
+
+           PERFORM 4110-CAPTURAR-DNI-ALTA
+              THRU 4110-CAPTURAR-DNI-ALTA-EXIT.
+
+           MOVE WS-DNI-NUM TO CL08-DNI OF FD-REG-MAEUSU.
+           READ MAEUSU
+               INVALID KEY
+                   MOVE 'N' TO WS-EXISTE-SW
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-EXISTE-SW
+           END-READ.
+
+           IF WS-REGISTRO-EXISTE
+               DISPLAY "Ya existe un usuario con ese DNI, alta "
+                       "cancelada."
+               GO TO 4100-ALTA-USUARIO-EXIT
+           END-IF.
+
+           DISPLAY "Ingrese nombre:".
+           ACCEPT CL08-NOMBRE OF FD-REG-MAEUSU.
+           DISPLAY "Ingrese apellido:".
+           ACCEPT CL08-APELLIDO OF FD-REG-MAEUSU.
+
+           PERFORM 2130-CAPTURAR-ANO-VALIDO
+              THRU 2130-CAPTURAR-ANO-VALIDO-EXIT.
+
+           MOVE WS-ANO-TEMP TO CL08-ANO-NACIMIENTO OF FD-REG-MAEUSU.
+           COMPUTE CL08-EDAD OF FD-REG-MAEUSU =
+                   WS-FECHA-AAAA - WS-ANO-TEMP.
+           MOVE CL08-DNI OF FD-REG-MAEUSU TO WS-DNI-NUM.
+           MOVE WS-OPERADOR    TO CL08-USUARIO-ALTA OF FD-REG-MAEUSU.
+           MOVE WS-FECHA-NUM   TO CL08-FECHA-ALTA OF FD-REG-MAEUSU.
+           MOVE WS-HORA-HHMMSS TO CL08-HORA-ALTA OF FD-REG-MAEUSU.
+           MOVE SPACES         TO CL08-USUARIO-MOD OF FD-REG-MAEUSU.
+           MOVE ZERO           TO CL08-FECHA-MOD OF FD-REG-MAEUSU
+                                   CL08-HORA-MOD OF FD-REG-MAEUSU.
+
+           WRITE FD-REG-MAEUSU
+               INVALID KEY
+                   DISPLAY "Error al grabar el alta, operacion "
+                           "cancelada."
+               NOT INVALID KEY
+                   MOVE 'A' TO WS-ACCION-AUDIT
+                   PERFORM 6100-GRABAR-AUDITORIA
+                      THRU 6100-GRABAR-AUDITORIA-EXIT
+                   DISPLAY "Alta registrada correctamente."
+           END-WRITE.
+
+       4100-ALTA-USUARIO-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       4110-CAPTURAR-DNI-ALTA.
+
+           MOVE 'N' TO WS-DNI-VALIDO-SW.
+
+           PERFORM 4111-PEDIR-Y-VALIDAR-DNI-ALTA
+              THRU 4111-PEDIR-Y-VALIDAR-DNI-ALTA-EXIT WITH TEST BEFORE
+             UNTIL WS-DNI-VALIDO.
+
+       4110-CAPTURAR-DNI-ALTA-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       4111-PEDIR-Y-VALIDAR-DNI-ALTA.
+
+           DISPLAY "Ingrese DNI del nuevo usuario (8 digitos):".
+           ACCEPT WS-DNI-ENTRADA.
+
+           PERFORM 2111-VALIDAR-FORMATO-DNI
+              THRU 2111-VALIDAR-FORMATO-DNI-EXIT.
+
+       4111-PEDIR-Y-VALIDAR-DNI-ALTA-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       4200-CAMBIO-USUARIO.
+
+           DISPLAY "Ingrese el DNI a modificar (8 digitos):".
+           ACCEPT WS-DNI-ENTRADA.
+
+           IF WS-DNI-ENTRADA IS NOT NUMERIC
+               DISPLAY "DNI invalido."
+               GO TO 4200-CAMBIO-USUARIO-EXIT
+           END-IF.
+
+           MOVE WS-DNI-ENTRADA TO WS-DNI-NUM.
+           MOVE WS-DNI-NUM TO CL08-DNI OF FD-REG-MAEUSU.
+           READ MAEUSU
+               INVALID KEY
+                   MOVE 'N' TO WS-EXISTE-SW
+               NOT INVALID KEY
+                   MOVE 'S' TO WS-EXISTE-SW
+           END-READ.
+
+           IF NOT WS-REGISTRO-EXISTE
+               DISPLAY "No existe un usuario con ese DNI."
+               GO TO 4200-CAMBIO-USUARIO-EXIT
+           END-IF.
+
+           DISPLAY "Nombre actual..: " CL08-NOMBRE OF FD-REG-MAEUSU.
+           DISPLAY "Ingrese nuevo nombre:".
+           ACCEPT CL08-NOMBRE OF FD-REG-MAEUSU.
+
+           DISPLAY "Apellido actual: " CL08-APELLIDO OF FD-REG-MAEUSU.
+           DISPLAY "Ingrese nuevo apellido:".
+           ACCEPT CL08-APELLIDO OF FD-REG-MAEUSU.
+
+           DISPLAY "Año de nacimiento actual: "
+                   CL08-ANO-NACIMIENTO OF FD-REG-MAEUSU.
+
+           PERFORM 2130-CAPTURAR-ANO-VALIDO
+              THRU 2130-CAPTURAR-ANO-VALIDO-EXIT.
+
+           MOVE WS-ANO-TEMP TO CL08-ANO-NACIMIENTO OF FD-REG-MAEUSU.
+           COMPUTE CL08-EDAD OF FD-REG-MAEUSU =
+                   WS-FECHA-AAAA - WS-ANO-TEMP.
+
+           MOVE WS-OPERADOR    TO CL08-USUARIO-MOD OF FD-REG-MAEUSU.
+           MOVE WS-FECHA-NUM   TO CL08-FECHA-MOD OF FD-REG-MAEUSU.
+           MOVE WS-HORA-HHMMSS TO CL08-HORA-MOD OF FD-REG-MAEUSU.
+
+           REWRITE FD-REG-MAEUSU
+               INVALID KEY
+                   DISPLAY "Error al actualizar el registro."
+               NOT INVALID KEY
+                   MOVE 'C' TO WS-ACCION-AUDIT
+                   PERFORM 6100-GRABAR-AUDITORIA
+                      THRU 6100-GRABAR-AUDITORIA-EXIT
+                   DISPLAY "Registro actualizado correctamente."
+           END-REWRITE.
+
+       4200-CAMBIO-USUARIO-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       4300-BAJA-USUARIO.
+
+           DISPLAY "Ingrese el DNI a eliminar (8 digitos):".
+           ACCEPT WS-DNI-ENTRADA.
+
+           IF WS-DNI-ENTRADA IS NOT NUMERIC
+               DISPLAY "DNI invalido."
+               GO TO 4300-BAJA-USUARIO-EXIT
+           END-IF.
+
+           MOVE WS-DNI-ENTRADA TO WS-DNI-NUM.
+           MOVE WS-DNI-NUM TO CL08-DNI OF FD-REG-MAEUSU.
+           READ MAEUSU
+               INVALID KEY
+                   DISPLAY "No existe un usuario con ese DNI."
+               NOT INVALID KEY
+                   DELETE MAEUSU
+                       INVALID KEY
+                           DISPLAY "Error al eliminar el registro."
+                       NOT INVALID KEY
+                           MOVE 'B' TO WS-ACCION-AUDIT
+                           PERFORM 6100-GRABAR-AUDITORIA
+                              THRU 6100-GRABAR-AUDITORIA-EXIT
+                           DISPLAY "Usuario eliminado correctamente."
+                   END-DELETE
+           END-READ.
+
+       4300-BAJA-USUARIO-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       4400-CONSULTA-USUARIO.
+
+           DISPLAY "Ingrese el DNI a consultar (8 digitos):".
+           ACCEPT WS-DNI-ENTRADA.
+
+           IF WS-DNI-ENTRADA IS NOT NUMERIC
+               DISPLAY "DNI invalido."
+               GO TO 4400-CONSULTA-USUARIO-EXIT
+           END-IF.
+
+           MOVE WS-DNI-ENTRADA TO WS-DNI-NUM.
+           MOVE WS-DNI-NUM TO CL08-DNI OF FD-REG-MAEUSU.
+           READ MAEUSU
+               INVALID KEY
+                   DISPLAY "No existe un usuario con ese DNI."
+               NOT INVALID KEY
+                   DISPLAY "Nombre..........: "
+                           CL08-NOMBRE OF FD-REG-MAEUSU
+                   DISPLAY "Apellido........: "
+                           CL08-APELLIDO OF FD-REG-MAEUSU
+                   DISPLAY "DNI.............: "
+                           CL08-DNI OF FD-REG-MAEUSU
+                   DISPLAY "Año nacimiento..: "
+                           CL08-ANO-NACIMIENTO OF FD-REG-MAEUSU
+                   DISPLAY "Edad............: "
+                           CL08-EDAD OF FD-REG-MAEUSU
+                   DISPLAY "Ingresado por...: "
+                           CL08-USUARIO-ALTA OF FD-REG-MAEUSU
+                           " el " CL08-FECHA-ALTA OF FD-REG-MAEUSU
+                   MOVE 'I' TO WS-ACCION-AUDIT
+                   PERFORM 6100-GRABAR-AUDITORIA
+                      THRU 6100-GRABAR-AUDITORIA-EXIT
+           END-READ.
+
+       4400-CONSULTA-USUARIO-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       5000-CARGAR-MAESTRO.
+
+           MOVE ZERO TO WS-CANT-USU.
+
+           PERFORM 5100-LEER-MAEUSU
+              THRU 5100-LEER-MAEUSU-EXIT WITH TEST BEFORE
+             UNTIL WS-FS-MAEUSU = '10'.
+
+       5000-CARGAR-MAESTRO-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       5100-LEER-MAEUSU.
+
+           READ MAEUSU NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+
+           IF WS-FS-MAEUSU-OK
+               ADD 1 TO WS-CANT-USU
+               MOVE CL08-NOMBRE OF FD-REG-MAEUSU
+                                   TO WS-NOMBRE(WS-CANT-USU)
+               MOVE CL08-APELLIDO OF FD-REG-MAEUSU
+                                   TO WS-APELLIDO(WS-CANT-USU)
+               MOVE CL08-DNI OF FD-REG-MAEUSU
+                                   TO WS-DNI(WS-CANT-USU)
+               MOVE CL08-ANO-NACIMIENTO OF FD-REG-MAEUSU
+                                   TO WS-ANO-NACIMIENTO(WS-CANT-USU)
+               MOVE CL08-EDAD OF FD-REG-MAEUSU
+                                   TO WS-EDAD(WS-CANT-USU)
+               MOVE CL08-USUARIO-ALTA OF FD-REG-MAEUSU
+                                   TO WS-USUARIO-ALTA(WS-CANT-USU)
+               MOVE CL08-FECHA-ALTA OF FD-REG-MAEUSU
+                                   TO WS-FECHA-ALTA(WS-CANT-USU)
+               MOVE CL08-HORA-ALTA OF FD-REG-MAEUSU
+                                   TO WS-HORA-ALTA(WS-CANT-USU)
+               IF WS-EDAD(WS-CANT-USU) > WS-MAY
+                   MOVE WS-EDAD(WS-CANT-USU) TO WS-MAY
+                   MOVE WS-DNI(WS-CANT-USU)  TO WS-MAYOR
+               END-IF
+               IF WS-EDAD(WS-CANT-USU) < WS-MEN
+                   MOVE WS-EDAD(WS-CANT-USU) TO WS-MEN
+                   MOVE WS-DNI(WS-CANT-USU)  TO WS-MENOR
+               END-IF
+           END-IF.
+
+       5100-LEER-MAEUSU-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       6100-GRABAR-AUDITORIA.
+
+           MOVE WS-OPERADOR      TO CL08A-USUARIO OF WS-REG-AUDLOG.
+           MOVE WS-FECHA-NUM     TO CL08A-FECHA OF WS-REG-AUDLOG.
+           MOVE WS-HORA-HHMMSS   TO CL08A-HORA OF WS-REG-AUDLOG.
+           MOVE WS-DNI-NUM       TO CL08A-DNI OF WS-REG-AUDLOG.
+           MOVE WS-ACCION-AUDIT  TO CL08A-ACCION OF WS-REG-AUDLOG.
+
+           WRITE FD-REG-AUDLOG FROM WS-REG-AUDLOG.
+
+       6100-GRABAR-AUDITORIA-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       7000-ABRIR-SALIDAS.
+
+           OPEN OUTPUT RPTLIST.
+           IF NOT WS-FS-RPTLIST-OK
+               DISPLAY "Error al abrir RPTLIST, status "
+                       WS-FS-RPTLIST
+           END-IF.
+
+           OPEN OUTPUT CSVOUT.
+           IF NOT WS-FS-CSVOUT-OK
+               DISPLAY "Error al abrir CSVOUT, status " WS-FS-CSVOUT
+           END-IF.
+
+           MOVE ZERO TO WS-NUM-PAGINA.
+           MOVE WS-LINEAS-PAGINA TO WS-CONT-LINEAS.
+           COMPUTE WS-TOT-PAGINAS = (WS-CANT-USU + 49) / 50.
+
+       7000-ABRIR-SALIDAS-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       7100-ENCABEZADO-RPT.
+
+           ADD 1 TO WS-NUM-PAGINA.
+
+           MOVE WS-FECHA-NUM    TO WS-ENCAB-FECHA.
+           MOVE WS-NUM-PAGINA   TO WS-ENCAB-PAGINA.
+
+           WRITE FD-REG-RPTLIST FROM WS-ENCAB-RPT.
+           MOVE SPACES TO WS-LINEA-RPT.
+           WRITE FD-REG-RPTLIST FROM WS-LINEA-RPT.
+           WRITE FD-REG-RPTLIST FROM WS-TIT-LINEA-1.
+           WRITE FD-REG-RPTLIST FROM WS-TITULO.
+           WRITE FD-REG-RPTLIST FROM WS-TIT-LINEA-1.
+
+           MOVE ZERO TO WS-CONT-LINEAS.
+
+       7100-ENCABEZADO-RPT-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       7150-ESCRIBIR-DETALLE-RPT.
+
+           IF WS-CONT-LINEAS >= WS-LINEAS-PAGINA
+               PERFORM 7200-PIE-RPT
+                  THRU 7200-PIE-RPT-EXIT
+               PERFORM 7100-ENCABEZADO-RPT
+                  THRU 7100-ENCABEZADO-RPT-EXIT
+           END-IF.
+
+           WRITE FD-REG-RPTLIST FROM WS-FILA.
+           ADD 1 TO WS-CONT-LINEAS.
+
+       7150-ESCRIBIR-DETALLE-RPT-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       7200-PIE-RPT.
+
+           MOVE WS-NUM-PAGINA  TO WS-PIE-PAGINA.
+           MOVE WS-TOT-PAGINAS TO WS-PIE-TOTAL.
+
+           MOVE SPACES TO WS-LINEA-RPT.
+           WRITE FD-REG-RPTLIST FROM WS-LINEA-RPT.
+           WRITE FD-REG-RPTLIST FROM WS-PIE-RPT.
+
+       7200-PIE-RPT-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       7900-CERRAR-SALIDAS.
+
+           CLOSE RPTLIST.
+           CLOSE CSVOUT.
+
+       7900-CERRAR-SALIDAS-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       8100-ESCRIBIR-ENCABEZADO-CSV.
+
+           MOVE SPACES TO WS-LINEA-CSV.
+           STRING WS-TIT-NOMBRE     DELIMITED BY SPACE
+                  ','                DELIMITED BY SIZE
+                  WS-TIT-APELLIDO   DELIMITED BY SPACE
+                  ','                DELIMITED BY SIZE
+                  WS-TIT-DNI        DELIMITED BY SPACE
+                  ','                DELIMITED BY SIZE
+                  'Año Nacimiento'  DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  WS-TIT-EDAD       DELIMITED BY SPACE
+              INTO WS-LINEA-CSV.
+
+           WRITE FD-REG-CSVOUT FROM WS-LINEA-CSV.
+
+       8100-ESCRIBIR-ENCABEZADO-CSV-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       8200-ESCRIBIR-DETALLE-CSV.
+
+           MOVE SPACES TO WS-LINEA-CSV.
+           STRING WS-NOMBRE(WS-INDICE)         DELIMITED BY SPACE
+                  ','                           DELIMITED BY SIZE
+                  WS-APELLIDO(WS-INDICE)       DELIMITED BY SPACE
+                  ','                           DELIMITED BY SIZE
+                  WS-DNI(WS-INDICE)            DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  WS-ANO-NACIMIENTO(WS-INDICE) DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  WS-EDAD(WS-INDICE)           DELIMITED BY SIZE
+              INTO WS-LINEA-CSV.
+
+           WRITE FD-REG-CSVOUT FROM WS-LINEA-CSV.
+
+       8200-ESCRIBIR-DETALLE-CSV-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       9000-CERRAR-ARCHIVOS.
+
+           CLOSE MAEUSU.
+           CLOSE AUDLOG.
+
+       9000-CERRAR-ARCHIVOS-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       9100-ABRIR-MAESTRO.
+
+           OPEN I-O MAEUSU.
+           IF NOT WS-FS-MAEUSU-OK
+               OPEN OUTPUT MAEUSU
+               CLOSE MAEUSU
+               OPEN I-O MAEUSU
+           END-IF.
+
+       9100-ABRIR-MAESTRO-EXIT.
+
+           EXIT.
+      *----------------------------------------------------------------*
+       9200-ABRIR-AUDITORIA.
+
+           OPEN EXTEND AUDLOG.
+           IF NOT WS-FS-AUDLOG-OK
+               OPEN OUTPUT AUDLOG
+           END-IF.
+
+       9200-ABRIR-AUDITORIA-EXIT.
 
            EXIT.
       *----------------------------------------------------------------*
