@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      * CL08ADET - Registro de auditoria.                               *
+      * Quien, cuando y que accion se realizo sobre que DNI.            *
+      *----------------------------------------------------------------*
+           05  CL08A-USUARIO           PIC X(08).
+           05  CL08A-FECHA             PIC 9(08).
+           05  CL08A-HORA              PIC 9(06).
+           05  CL08A-DNI               PIC 9(08).
+           05  CL08A-ACCION            PIC X(01).
+               88  CL08A-ACCION-ALTA           VALUE 'A'.
+               88  CL08A-ACCION-CAMBIO         VALUE 'C'.
+               88  CL08A-ACCION-BAJA           VALUE 'B'.
+               88  CL08A-ACCION-CONSULTA       VALUE 'I'.
