@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      * CL08TDET - Registro de transaccion (bitacora de carga).        *
+      * Una linea por usuario aceptado, para poder rearmar la tabla    *
+      * en memoria si la sesion de carga se corta a mitad de camino.   *
+      *----------------------------------------------------------------*
+           05  CL08T-ACCION            PIC X(01).
+               88  CL08T-ACCION-ALTA           VALUE 'A'.
+               88  CL08T-ACCION-CAMBIO         VALUE 'C'.
+               88  CL08T-ACCION-BAJA           VALUE 'B'.
+           05  CL08T-DNI               PIC 9(08).
+           05  CL08T-NOMBRE            PIC X(20).
+           05  CL08T-APELLIDO          PIC X(20).
+           05  CL08T-ANO-NACIMIENTO    PIC 9(04).
+           05  CL08T-EDAD              PIC 9(03).
+           05  CL08T-USUARIO           PIC X(08).
+           05  CL08T-FECHA             PIC 9(08).
+           05  CL08T-HORA              PIC 9(06).
