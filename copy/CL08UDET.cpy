@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      * CL08UDET - Campos de detalle de usuario.                       *
+      * Comun a FD-REG-MAEUSU (maestro indexado) y a las areas de      *
+      * trabajo que arman o leen un registro de usuario completo.      *
+      *----------------------------------------------------------------*
+           05  CL08-DNI                PIC 9(08).
+           05  CL08-NOMBRE             PIC X(20).
+           05  CL08-APELLIDO           PIC X(20).
+           05  CL08-ANO-NACIMIENTO     PIC 9(04).
+           05  CL08-EDAD               PIC 9(03).
+           05  CL08-USUARIO-ALTA       PIC X(08).
+           05  CL08-FECHA-ALTA         PIC 9(08).
+           05  CL08-HORA-ALTA          PIC 9(06).
+           05  CL08-USUARIO-MOD        PIC X(08).
+           05  CL08-FECHA-MOD          PIC 9(08).
+           05  CL08-HORA-MOD           PIC 9(06).
